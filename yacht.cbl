@@ -1,13 +1,143 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HELLO-YACHT.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCORE-HISTORY-FILE ASSIGN TO "SCOREHST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SH-KEY
+               FILE STATUS IS WS-SH-STATUS.
+
+           SELECT PLAYER-MASTER-FILE ASSIGN TO "PLAYERMS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PM-PLAYER-ID
+               FILE STATUS IS WS-PM-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "YACHTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CP-PLAYER-ID
+               FILE STATUS IS WS-CP-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AL-STATUS.
+
+           SELECT GAME-TRANSACTIONS-FILE ASSIGN TO "GAMETRAN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+      * 每位玩家每一輪算完的骰子、項目跟分數都留一筆，
+      * 用玩家編號 + 輪數當鍵，方便事後查對某一輪的紀錄
+       FD SCORE-HISTORY-FILE.
+       01 SH-RECORD.
+          05 SH-KEY.
+             10 SH-PLAYER-ID PIC 9(3).
+             10 SH-ROUND     PIC 9(2).
+          05 SH-DICE         PIC 9(5).
+          05 SH-CATEGORY     PIC X(15).
+          05 SH-RESULT       PIC 99.
+
+      * 每位玩家一筆，記名字跟目前累計的總分，供排行榜報表使用
+       FD PLAYER-MASTER-FILE.
+       01 PM-RECORD.
+          05 PM-PLAYER-ID       PIC 9(3).
+          05 PM-PLAYER-NAME     PIC X(20).
+          05 PM-RUNNING-TOTAL   PIC 9(4).
+
+      * 賽後排行榜報表，一行一位玩家
+       FD REPORT-FILE.
+       01 RPT-LINE              PIC X(80).
+
+      * 每位玩家一筆，留住中途存檔時的輪數跟累計總分，讓程式
+      * 意外中斷後可以接著玩；還原時實際靠 SCORE-HISTORY 逐輪
+      * 重播 (REPLAY-SCORE-HISTORY)，這裡只留最後停在哪一輪
+       FD CHECKPOINT-FILE.
+       01 CP-RECORD.
+          05 CP-PLAYER-ID       PIC 9(3).
+          05 CP-ROUND           PIC 9(2).
+          05 CP-RUNNING-TOTAL   PIC 9(4).
+
+      * 每一次計分都留一筆稽核紀錄：時間、操作員、玩家、骰子、
+      * 項目跟分數，跟 SCORE-HISTORY 分開，事後如果有玩家對分數
+      * 有爭議可以單獨查這一份
+       FD AUDIT-LOG-FILE.
+       01 AL-RECORD.
+          05 AL-TIMESTAMP        PIC X(21).
+          05 AL-OPERATOR-ID      PIC X(10).
+          05 AL-PLAYER-ID        PIC 9(3).
+          05 AL-DICE             PIC 9(5).
+          05 AL-CATEGORY         PIC X(15).
+          05 AL-RESULT           PIC 99.
+
+      * 批次模式用：一筆一個玩家某一輪預先排好的骰子跟項目，
+      * 讓程式可以不經互動一次把整批交易讀完計分
+       FD GAME-TRANSACTIONS-FILE.
+       01 GT-RECORD.
+          05 GT-PLAYER-ID        PIC 9(3).
+          05 GT-ROUND            PIC 9(2).
+          05 GT-DICE             PIC 9(5).
+          05 GT-CATEGORY         PIC X(15).
+
        WORKING-STORAGE SECTION.
       * 1. 輸入與輸出的基本變數
        01 WS-DICE          PIC 9(5).
        01 WS-CATEGORY      PIC X(15).
        01 WS-RESULT        PIC 99 VALUE 0.
 
+      * 這一輪是哪位玩家、第幾輪，用來寫 SCORE-HISTORY 的鍵
+       01 WS-PLAYER-ID     PIC 9(3) VALUE 1.
+       01 WS-ROUND         PIC 9(2) VALUE 1.
+       01 WS-SH-STATUS     PIC X(2) VALUE "00".
+       01 WS-PM-STATUS     PIC X(2) VALUE "00".
+       01 WS-RPT-STATUS    PIC X(2) VALUE "00".
+       01 WS-CP-STATUS     PIC X(2) VALUE "00".
+       01 WS-AL-STATUS     PIC X(2) VALUE "00".
+       01 WS-OPERATOR-ID   PIC X(10) VALUE SPACES.
+       01 WS-RUN-MODE      PIC 9 VALUE 1.
+
+      * 批次模式用的輔助變數：交易檔狀態、是否讀到檔尾，
+      * 還有整批跑完後統計的件數跟總分
+       01 WS-GT-STATUS     PIC X(2) VALUE "00".
+       01 WS-GT-EOF-SWITCH PIC X VALUE "N".
+          88 GT-EOF              VALUE "Y".
+       01 WS-BATCH-COUNT    PIC 9(4) VALUE 0.
+       01 WS-BATCH-REJECTED PIC 9(4) VALUE 0.
+       01 WS-BATCH-TOTAL    PIC 9(6) VALUE 0.
+
+      * 中途存檔/接關用的輔助變數
+       01 WS-RESTART-CHOICE PIC X VALUE "N".
+          88 RESTART-REQUESTED VALUE "Y" "y".
+      * WS-RESUME-ROUND 是整局重新開始的最早輪數 (取全體玩家最小值)；
+      * 因為每位玩家的存檔是各自獨立寫入的，同一輪裡不同玩家的
+      * CP-ROUND 可能不一樣，所以每位玩家各自的續玩輪數另外存在
+      * WS-PLAYER-RESUME-ROUND，PLAY-TURN 的迴圈用它逐一判斷
+      * 這位玩家這一輪是不是已經玩過了，而不是整組玩家一起跳過
+       01 WS-RESUME-ROUND   PIC 99 VALUE 1.
+       01 WS-PLAYER-RESUME-ROUNDS.
+          05 WS-PLAYER-RESUME-ROUND PIC 99 OCCURS 8 TIMES VALUE 1.
+
+      * 電腦擲骰子用的輔助變數：骰子來源 (手動輸入/電腦擲骰)，
+      * 種子用目前時間取得，讓每次執行的隨機序列都不一樣
+       01 WS-DICE-SOURCE    PIC X VALUE "M".
+          88 AUTO-ROLL-SELECTED VALUE "A" "a".
+       01 WS-REROLL-CHOICE  PIC X VALUE "N".
+          88 REROLL-REQUESTED    VALUE "Y" "y".
+       01 WS-KEEP-CHOICE    PIC X VALUE "Y".
+          88 KEEP-REQUESTED      VALUE "Y" "y".
+       01 WS-CURRENT-DATE   PIC X(21) VALUE SPACES.
+       01 WS-RANDOM-SEED    PIC 9(8) VALUE 0.
+       01 WS-RANDOM-DUMMY   PIC 9V9(9) VALUE 0.
+
       * 2. 統計表：記錄 1-6 點各出現幾次
        01 WS-COUNTS-TABLE.
           05 WS-COUNT      PIC 9 OCCURS 6 TIMES VALUE 0.
@@ -17,21 +147,527 @@
        01 WS-DICE-AREA.
           05 WS-DICE-VAL   PIC 9 OCCURS 5 TIMES.
 
+      * 4. 計分用輔助變數：五顆骰子點數總和，供 choice、四骰同號、
+      *    葫蘆等需要「全部點數加總」的項目共用
+       01 WS-DICE-SUM      PIC 99 VALUE 0.
+
+      * 5. 骰子合法性檢查：WS-DICE 是 PIC 9(5)，拆出來的每一位
+      *    數字都必須落在 1-6 之間才能拿去當 WS-COUNT 的下標，
+      *    否則會在統計表 OCCURS 1-6 之外造成 subscript 錯誤
+       01 WS-DICE-VALID    PIC X VALUE "Y".
+          88 DICE-IS-VALID        VALUE "Y".
+          88 DICE-IS-INVALID      VALUE "N".
+
+      * 6. 12 個正式 Yacht 項目的名稱，照記分表順序排列；
+      *    前 6 項 (ones-sixes) 是上半區，用來算紅利
+       01 WS-CATEGORY-NAMES-BULK.
+          05 FILLER           PIC X(15) VALUE "ones".
+          05 FILLER           PIC X(15) VALUE "twos".
+          05 FILLER           PIC X(15) VALUE "threes".
+          05 FILLER           PIC X(15) VALUE "fours".
+          05 FILLER           PIC X(15) VALUE "fives".
+          05 FILLER           PIC X(15) VALUE "sixes".
+          05 FILLER           PIC X(15) VALUE "four-of-a-kind".
+          05 FILLER           PIC X(15) VALUE "full-house".
+          05 FILLER           PIC X(15) VALUE "small-straight".
+          05 FILLER           PIC X(15) VALUE "large-straight".
+          05 FILLER           PIC X(15) VALUE "yacht".
+          05 FILLER           PIC X(15) VALUE "choice".
+       01 WS-CATEGORY-NAMES-TABLE REDEFINES WS-CATEGORY-NAMES-BULK.
+          05 WS-CATEGORY-NAME PIC X(15) OCCURS 12 TIMES.
+
+       01 WS-UPPER-CATEGORY-COUNT PIC 9 VALUE 6.
+       01 WS-TOTAL-CATEGORY-COUNT PIC 99 VALUE 12.
+       01 WS-UPPER-BONUS-LIMIT    PIC 999 VALUE 63.
+       01 WS-UPPER-BONUS-AMOUNT   PIC 99 VALUE 35.
+
+      * 7. 一局最多容納的玩家數，以及目前的玩家人數
+       01 WS-MAX-PLAYERS   PIC 9 VALUE 8.
+       01 WS-NUM-PLAYERS   PIC 9 VALUE 1.
+       01 WS-PLAYER-INDEX  PIC 9 VALUE 0.
+       01 WS-CAT-INDEX     PIC 99 VALUE 0.
+
+      * 8. 每位玩家的計分卡：12 個項目有沒有填過、填了多少分，
+      *    再加上上半區小計、紅利跟總分
+       01 WS-SCORECARD-TABLE.
+          05 WS-PLAYER-CARD OCCURS 8 TIMES.
+             10 WS-SC-PLAYER-ID   PIC 9(3).
+             10 WS-SC-PLAYER-NAME PIC X(20).
+             10 WS-SC-CATEGORY-ENTRY OCCURS 12 TIMES.
+                15 WS-SC-FILLED   PIC X VALUE "N".
+                   88 SC-CATEGORY-FILLED VALUE "Y".
+                15 WS-SC-SCORE    PIC 99 VALUE 0.
+             10 WS-SC-UPPER-TOTAL PIC 999 VALUE 0.
+             10 WS-SC-UPPER-BONUS PIC 99 VALUE 0.
+             10 WS-SC-GRAND-TOTAL PIC 9999 VALUE 0.
+
+      * 9. 排行榜報表用的輔助變數：對計分卡依總分由高到低做氣泡排序
+       01 WS-RANK-I        PIC 9 VALUE 0.
+       01 WS-RANK-J        PIC 9 VALUE 0.
+       01 WS-RANK-HOLD-CARD.
+          05 WS-RH-PLAYER-ID   PIC 9(3).
+          05 WS-RH-PLAYER-NAME PIC X(20).
+          05 WS-RH-CATEGORY-ENTRY OCCURS 12 TIMES.
+             10 WS-RH-FILLED   PIC X.
+             10 WS-RH-SCORE    PIC 99.
+          05 WS-RH-UPPER-TOTAL PIC 999.
+          05 WS-RH-UPPER-BONUS PIC 99.
+          05 WS-RH-GRAND-TOTAL PIC 9999.
+       01 WS-RPT-RANK       PIC 9 VALUE 0.
+
        PROCEDURE DIVISION.
     
        MAIN-LOGIC.
-      * 模擬測試資料 (之後可以改成用 ACCEPT 讓使用者輸入)
-           MOVE 11135 TO WS-DICE
-           MOVE "ones" TO WS-CATEGORY
-           
+      * 先問操作員編號，再決定要跑一整局互動式遊戲，還是批次讀
+      * GAME-TRANSACTIONS 檔把排好的骰子/項目一次算完
+           DISPLAY "Enter operator id: "
+           ACCEPT WS-OPERATOR-ID
+           DISPLAY "Run mode: 1=Interactive game  2=Batch run: "
+           ACCEPT WS-RUN-MODE
+
+           IF WS-RUN-MODE = 2
+               PERFORM BATCH-GAME
+           ELSE
+               PERFORM INTERACTIVE-GAME
+           END-IF
+
+           STOP RUN.
+
+       INTERACTIVE-GAME.
+      * 整局遊戲：每位玩家都要把 12 個項目填滿，一共跑 12 輪，
+      * 每輪每位玩家各選一個還沒用過的項目來計分
+           PERFORM OPEN-SCORE-HISTORY
+           PERFORM OPEN-PLAYER-MASTER
+           PERFORM OPEN-CHECKPOINT
+           PERFORM OPEN-AUDIT-LOG
+           PERFORM SEED-RANDOM
+
+           DISPLAY "Restart from checkpoint? (Y/N): "
+           ACCEPT WS-RESTART-CHOICE
+           IF RESTART-REQUESTED
+               PERFORM RESTART-FROM-CHECKPOINT
+           ELSE
+               PERFORM SETUP-PLAYERS
+               MOVE 1 TO WS-RESUME-ROUND
+           END-IF
+
+           PERFORM VARYING WS-ROUND FROM WS-RESUME-ROUND BY 1
+                   UNTIL WS-ROUND > WS-TOTAL-CATEGORY-COUNT
+               PERFORM VARYING WS-PLAYER-INDEX FROM 1 BY 1
+                       UNTIL WS-PLAYER-INDEX > WS-NUM-PLAYERS
+                   IF WS-ROUND >=
+                      WS-PLAYER-RESUME-ROUND(WS-PLAYER-INDEX)
+                       DISPLAY "--- Round " WS-ROUND
+                           " - Player " WS-SC-PLAYER-ID(WS-PLAYER-INDEX)
+                           " ---"
+                       PERFORM PLAY-TURN
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+           PERFORM VARYING WS-PLAYER-INDEX FROM 1 BY 1
+                   UNTIL WS-PLAYER-INDEX > WS-NUM-PLAYERS
+               PERFORM FINALIZE-SCORECARD
+           END-PERFORM
+
+           PERFORM PRINT-LEADERBOARD
+
+           CLOSE SCORE-HISTORY-FILE
+           CLOSE PLAYER-MASTER-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE AUDIT-LOG-FILE.
+
+       BATCH-GAME.
+      * 批次模式：GAME-TRANSACTIONS 檔裡一筆是一位玩家某一輪已經
+      * 排好的骰子跟項目，不用互動問答，讀到檔尾為止逐筆計分，
+      * 最後印一張批次報表統計處理件數、被拒絕件數跟總分。
+      * GAMETRAN 檔不存在或打不開的話 (WS-GT-STATUS 不是 "00")
+      * 就不能進讀取迴圈 - 開檔失敗時 READ ... AT END 不會被觸發，
+      * 一直讀下去會把整個批次跑成死迴圈，所以這裡直接跳過處理，
+      * 印一張件數全是 0 的報表結束
+           MOVE 0 TO WS-BATCH-COUNT
+           MOVE 0 TO WS-BATCH-REJECTED
+           MOVE 0 TO WS-BATCH-TOTAL
+           MOVE "N" TO WS-GT-EOF-SWITCH
+
+           OPEN INPUT GAME-TRANSACTIONS-FILE
+           IF WS-GT-STATUS NOT = "00"
+               DISPLAY "GAMETRAN transaction file not available - "
+                       "status " WS-GT-STATUS ", batch run aborted."
+           ELSE
+               PERFORM OPEN-SCORE-HISTORY
+               PERFORM OPEN-AUDIT-LOG
+
+               PERFORM READ-NEXT-TRANSACTION
+               PERFORM WITH TEST BEFORE UNTIL GT-EOF
+                   PERFORM PROCESS-BATCH-TRANSACTION
+                   PERFORM READ-NEXT-TRANSACTION
+               END-PERFORM
+
+               CLOSE SCORE-HISTORY-FILE
+               CLOSE AUDIT-LOG-FILE
+               CLOSE GAME-TRANSACTIONS-FILE
+           END-IF
+
+           PERFORM PRINT-BATCH-REPORT.
+
+       READ-NEXT-TRANSACTION.
+      * 讀下一筆交易，讀到檔尾就打開 GT-EOF 開關結束批次迴圈
+           READ GAME-TRANSACTIONS-FILE
+               AT END
+                   MOVE "Y" TO WS-GT-EOF-SWITCH
+           END-READ.
+
+       PROCESS-BATCH-TRANSACTION.
+      * 把交易檔這一筆的玩家、輪數、骰子、項目搬進跟互動模式
+      * 共用的計分欄位，算完一樣寫 SCORE-HISTORY 跟 AUDIT-LOG；
+      * 骰子不合法或項目對不到 WS-CATEGORY-NAME-TABLE 的話都只
+      * 計件不計分、不寫紀錄檔，整批其他交易照樣繼續跑
+           MOVE GT-PLAYER-ID TO WS-PLAYER-ID
+           MOVE GT-ROUND     TO WS-ROUND
+           MOVE GT-DICE      TO WS-DICE
+           MOVE GT-CATEGORY  TO WS-CATEGORY
+
            PERFORM INITIALIZE-COUNT
            PERFORM PROCESS-DICE
-           PERFORM CALCULATE-SCORE
-           
-           DISPLAY "Dice: " WS-DICE
-           DISPLAY "Category: " WS-CATEGORY
-           DISPLAY "Score: " WS-RESULT
-           STOP RUN.
+           PERFORM FIND-CATEGORY-INDEX
+
+           ADD 1 TO WS-BATCH-COUNT
+           IF DICE-IS-INVALID OR WS-CAT-INDEX = 0
+               ADD 1 TO WS-BATCH-REJECTED
+           ELSE
+               PERFORM CALCULATE-SCORE
+               ADD WS-RESULT TO WS-BATCH-TOTAL
+           END-IF.
+
+       PRINT-BATCH-REPORT.
+      * 批次跑完印一張摘要報表：總件數、被拒絕件數跟總分
+           OPEN OUTPUT REPORT-FILE
+           IF WS-RPT-STATUS NOT = "00"
+               DISPLAY "YACHTRPT report file could not be opened - "
+                       "status " WS-RPT-STATUS
+                       ", batch summary not written."
+           ELSE
+               MOVE "=== YACHT BATCH RUN - SUMMARY ===" TO RPT-LINE
+               WRITE RPT-LINE
+
+               MOVE SPACES TO RPT-LINE
+               STRING "Transactions processed: " DELIMITED BY SIZE
+                      WS-BATCH-COUNT             DELIMITED BY SIZE
+                 INTO RPT-LINE
+               WRITE RPT-LINE
+
+               MOVE SPACES TO RPT-LINE
+               STRING "Transactions rejected:  " DELIMITED BY SIZE
+                      WS-BATCH-REJECTED          DELIMITED BY SIZE
+                 INTO RPT-LINE
+               WRITE RPT-LINE
+
+               MOVE SPACES TO RPT-LINE
+               STRING "Total score:            " DELIMITED BY SIZE
+                      WS-BATCH-TOTAL              DELIMITED BY SIZE
+                 INTO RPT-LINE
+               WRITE RPT-LINE
+
+               CLOSE REPORT-FILE
+           END-IF.
+
+       SETUP-PLAYERS.
+      * 問要幾位玩家、每位玩家的編號，把計分卡初始化
+           DISPLAY "How many players (1-8)? "
+           ACCEPT WS-NUM-PLAYERS
+           IF WS-NUM-PLAYERS < 1 OR WS-NUM-PLAYERS > WS-MAX-PLAYERS
+               MOVE 1 TO WS-NUM-PLAYERS
+           END-IF
+
+           PERFORM VARYING WS-PLAYER-INDEX FROM 1 BY 1
+                   UNTIL WS-PLAYER-INDEX > WS-NUM-PLAYERS
+               DISPLAY "Enter player id for player "
+                       WS-PLAYER-INDEX ": "
+               ACCEPT WS-SC-PLAYER-ID(WS-PLAYER-INDEX)
+               DISPLAY "Enter player name: "
+               ACCEPT WS-SC-PLAYER-NAME(WS-PLAYER-INDEX)
+               PERFORM CLEAR-PLAYER-CARD
+               PERFORM UPDATE-PLAYER-MASTER
+           END-PERFORM.
+
+       CLEAR-PLAYER-CARD.
+      * 把目前這位玩家 (WS-PLAYER-INDEX) 的計分卡清成空白
+           PERFORM VARYING WS-CAT-INDEX FROM 1 BY 1
+                   UNTIL WS-CAT-INDEX > WS-TOTAL-CATEGORY-COUNT
+               MOVE "N" TO WS-SC-FILLED(WS-PLAYER-INDEX
+                                         WS-CAT-INDEX)
+               MOVE 0   TO WS-SC-SCORE(WS-PLAYER-INDEX
+                                        WS-CAT-INDEX)
+           END-PERFORM
+           MOVE 0 TO WS-SC-UPPER-TOTAL(WS-PLAYER-INDEX)
+           MOVE 0 TO WS-SC-UPPER-BONUS(WS-PLAYER-INDEX)
+           MOVE 0 TO WS-SC-GRAND-TOTAL(WS-PLAYER-INDEX)
+           MOVE 1 TO WS-PLAYER-RESUME-ROUND(WS-PLAYER-INDEX).
+
+       RESTART-FROM-CHECKPOINT.
+      * 接關：問回原來的玩家編號，從 CHECKPOINT 找出每位玩家
+      * 上次停在第幾輪，再用 SCORE-HISTORY 把每一輪已經填過的
+      * 項目跟分數重建回計分卡，不用從頭 INITIALIZE-COUNT 開始。
+      * 每位玩家的存檔輪數是各自獨立的 (WRITE-CHECKPOINT 每完成
+      * 一回合就寫一次)，所以續玩輪數也要各自記在
+      * WS-PLAYER-RESUME-ROUND 裡，整局重開的起點 WS-RESUME-ROUND
+      * 只能取全體玩家裡最小的那個，不然進度領先的玩家會把落後
+      * 玩家還沒玩過的那一輪整組跳過
+           MOVE 0 TO WS-RESUME-ROUND
+           DISPLAY "How many players (1-8)? "
+           ACCEPT WS-NUM-PLAYERS
+           IF WS-NUM-PLAYERS < 1 OR WS-NUM-PLAYERS > WS-MAX-PLAYERS
+               MOVE 1 TO WS-NUM-PLAYERS
+           END-IF
+
+           PERFORM VARYING WS-PLAYER-INDEX FROM 1 BY 1
+                   UNTIL WS-PLAYER-INDEX > WS-NUM-PLAYERS
+               DISPLAY "Enter player id for player "
+                       WS-PLAYER-INDEX ": "
+               ACCEPT WS-SC-PLAYER-ID(WS-PLAYER-INDEX)
+               PERFORM CLEAR-PLAYER-CARD
+
+               MOVE WS-SC-PLAYER-ID(WS-PLAYER-INDEX) TO PM-PLAYER-ID
+               READ PLAYER-MASTER-FILE
+               IF WS-PM-STATUS = "00"
+                   MOVE PM-PLAYER-NAME
+                       TO WS-SC-PLAYER-NAME(WS-PLAYER-INDEX)
+               END-IF
+
+               MOVE WS-SC-PLAYER-ID(WS-PLAYER-INDEX) TO CP-PLAYER-ID
+               READ CHECKPOINT-FILE
+               IF WS-CP-STATUS = "00"
+                   PERFORM REPLAY-SCORE-HISTORY
+                   COMPUTE WS-PLAYER-RESUME-ROUND(WS-PLAYER-INDEX)
+                       = CP-ROUND + 1
+               END-IF
+
+               IF WS-RESUME-ROUND = 0 OR
+                  WS-PLAYER-RESUME-ROUND(WS-PLAYER-INDEX)
+                      < WS-RESUME-ROUND
+                   MOVE WS-PLAYER-RESUME-ROUND(WS-PLAYER-INDEX)
+                       TO WS-RESUME-ROUND
+               END-IF
+           END-PERFORM
+
+           IF WS-RESUME-ROUND = 0
+               MOVE 1 TO WS-RESUME-ROUND
+           END-IF.
+
+       REPLAY-SCORE-HISTORY.
+      * 把這位玩家從第 1 輪到存檔輪數之間，每一輪的 SCORE-HISTORY
+      * 記錄讀回來，還原每個項目填了什麼分數
+           PERFORM VARYING WS-ROUND FROM 1 BY 1
+                   UNTIL WS-ROUND > CP-ROUND
+               MOVE WS-SC-PLAYER-ID(WS-PLAYER-INDEX) TO SH-PLAYER-ID
+               MOVE WS-ROUND                         TO SH-ROUND
+               READ SCORE-HISTORY-FILE
+               IF WS-SH-STATUS = "00"
+                   MOVE SH-CATEGORY TO WS-CATEGORY
+                   PERFORM FIND-CATEGORY-INDEX
+                   IF WS-CAT-INDEX > 0
+                       MOVE "Y" TO WS-SC-FILLED(WS-PLAYER-INDEX
+                                                 WS-CAT-INDEX)
+                       MOVE SH-RESULT TO WS-SC-SCORE(WS-PLAYER-INDEX
+                                                      WS-CAT-INDEX)
+                       IF WS-CAT-INDEX <= WS-UPPER-CATEGORY-COUNT
+                           ADD SH-RESULT
+                               TO WS-SC-UPPER-TOTAL(WS-PLAYER-INDEX)
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       PLAY-TURN.
+      * 這位玩家這一輪要選一個還沒用過的項目，丟骰子來計分
+           MOVE WS-SC-PLAYER-ID(WS-PLAYER-INDEX) TO WS-PLAYER-ID
+           PERFORM GET-CATEGORY-CHOICE
+
+           DISPLAY "Manual dice entry or computer roll? (M/A): "
+           ACCEPT WS-DICE-SOURCE
+           IF AUTO-ROLL-SELECTED
+               PERFORM ROLL-DICE
+           ELSE
+               DISPLAY "Enter dice (5 digits, 1-6 each): "
+               ACCEPT WS-DICE
+           END-IF
+
+           PERFORM INITIALIZE-COUNT
+           PERFORM PROCESS-DICE
+
+           IF DICE-IS-INVALID
+               DISPLAY "Dice roll rejected - turn not scored."
+           ELSE
+               PERFORM CALCULATE-SCORE
+               PERFORM APPLY-SCORE-TO-CARD
+               DISPLAY "Dice: " WS-DICE
+               DISPLAY "Category: " WS-CATEGORY
+               DISPLAY "Score: " WS-RESULT
+           END-IF.
+
+       GET-CATEGORY-CHOICE.
+      * 反覆問到玩家選了一個合法、而且這張計分卡上還沒填過的項目
+           MOVE 0 TO WS-CAT-INDEX
+           PERFORM WITH TEST AFTER
+                   UNTIL WS-CAT-INDEX > 0
+                     AND WS-CAT-INDEX <= WS-TOTAL-CATEGORY-COUNT
+                         AND NOT SC-CATEGORY-FILLED(WS-PLAYER-INDEX
+                                                     WS-CAT-INDEX)
+               DISPLAY "Enter category: "
+               ACCEPT WS-CATEGORY
+               PERFORM FIND-CATEGORY-INDEX
+               IF WS-CAT-INDEX = 0
+                   DISPLAY "Unknown category - try again."
+               ELSE
+                   IF SC-CATEGORY-FILLED(WS-PLAYER-INDEX WS-CAT-INDEX)
+                       DISPLAY "Category already used - try again."
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       FIND-CATEGORY-INDEX.
+      * 把 WS-CATEGORY 的文字對照到 WS-CATEGORY-NAME-TABLE 的編號，
+      * 找不到就傳回 0
+           PERFORM VARYING WS-CAT-INDEX FROM 1 BY 1
+                   UNTIL WS-CAT-INDEX > WS-TOTAL-CATEGORY-COUNT
+                      OR WS-CATEGORY-NAME(WS-CAT-INDEX) = WS-CATEGORY
+               CONTINUE
+           END-PERFORM
+           IF WS-CAT-INDEX > WS-TOTAL-CATEGORY-COUNT
+               MOVE 0 TO WS-CAT-INDEX
+           END-IF.
+
+       APPLY-SCORE-TO-CARD.
+      * 把這一題的分數記到計分卡上，並維護上半區小計
+           MOVE "Y" TO WS-SC-FILLED(WS-PLAYER-INDEX WS-CAT-INDEX)
+           MOVE WS-RESULT TO WS-SC-SCORE(WS-PLAYER-INDEX
+                                          WS-CAT-INDEX)
+           IF WS-CAT-INDEX <= WS-UPPER-CATEGORY-COUNT
+               ADD WS-RESULT TO WS-SC-UPPER-TOTAL(WS-PLAYER-INDEX)
+           END-IF
+           PERFORM COMPUTE-GRAND-TOTAL
+           PERFORM UPDATE-PLAYER-MASTER
+           PERFORM WRITE-CHECKPOINT.
+
+       COMPUTE-GRAND-TOTAL.
+      * 把 12 個項目已經填的分數加總，再加上目前的上半區紅利
+           MOVE 0 TO WS-SC-GRAND-TOTAL(WS-PLAYER-INDEX)
+           PERFORM VARYING WS-CAT-INDEX FROM 1 BY 1
+                   UNTIL WS-CAT-INDEX > WS-TOTAL-CATEGORY-COUNT
+               ADD WS-SC-SCORE(WS-PLAYER-INDEX WS-CAT-INDEX)
+                   TO WS-SC-GRAND-TOTAL(WS-PLAYER-INDEX)
+           END-PERFORM
+           ADD WS-SC-UPPER-BONUS(WS-PLAYER-INDEX)
+               TO WS-SC-GRAND-TOTAL(WS-PLAYER-INDEX).
+
+       FINALIZE-SCORECARD.
+      * 整局結束：算上半區紅利 (63 分以上加 35 分) 跟總分，
+      * 再把最終總分同步回 PLAYER-MASTER
+           IF WS-SC-UPPER-TOTAL(WS-PLAYER-INDEX) >= WS-UPPER-BONUS-LIMIT
+               MOVE WS-UPPER-BONUS-AMOUNT
+                   TO WS-SC-UPPER-BONUS(WS-PLAYER-INDEX)
+           ELSE
+               MOVE 0 TO WS-SC-UPPER-BONUS(WS-PLAYER-INDEX)
+           END-IF
+
+           PERFORM COMPUTE-GRAND-TOTAL
+           PERFORM UPDATE-PLAYER-MASTER
+
+           DISPLAY "=== Player " WS-SC-PLAYER-ID(WS-PLAYER-INDEX)
+                   " final score ==="
+           DISPLAY "Upper total: " WS-SC-UPPER-TOTAL(WS-PLAYER-INDEX)
+           DISPLAY "Upper bonus: " WS-SC-UPPER-BONUS(WS-PLAYER-INDEX)
+           DISPLAY "Grand total: " WS-SC-GRAND-TOTAL(WS-PLAYER-INDEX).
+
+       OPEN-SCORE-HISTORY.
+      * 第一次執行時 SCOREHST 還不存在，開 I-O 會失敗 (35)，
+      * 這時改開 OUTPUT 先把檔案建起來，再重新用 I-O 開啟
+           OPEN I-O SCORE-HISTORY-FILE
+           IF WS-SH-STATUS = "35"
+               OPEN OUTPUT SCORE-HISTORY-FILE
+               CLOSE SCORE-HISTORY-FILE
+               OPEN I-O SCORE-HISTORY-FILE
+           END-IF.
+
+       OPEN-PLAYER-MASTER.
+      * 跟 SCORE-HISTORY 一樣，PLAYERMS 第一次不存在就先建檔
+           OPEN I-O PLAYER-MASTER-FILE
+           IF WS-PM-STATUS = "35"
+               OPEN OUTPUT PLAYER-MASTER-FILE
+               CLOSE PLAYER-MASTER-FILE
+               OPEN I-O PLAYER-MASTER-FILE
+           END-IF.
+
+       UPDATE-PLAYER-MASTER.
+      * 每一回合把該玩家目前的累計總分寫回 PLAYER-MASTER，
+      * 該玩家的記錄不存在就新增一筆，存在就 REWRITE 更新
+           MOVE WS-SC-PLAYER-ID(WS-PLAYER-INDEX)   TO PM-PLAYER-ID
+           MOVE WS-SC-PLAYER-NAME(WS-PLAYER-INDEX) TO PM-PLAYER-NAME
+           MOVE WS-SC-GRAND-TOTAL(WS-PLAYER-INDEX)
+               TO PM-RUNNING-TOTAL
+           REWRITE PM-RECORD
+           IF WS-PM-STATUS NOT = "00"
+               WRITE PM-RECORD
+           END-IF.
+
+       OPEN-CHECKPOINT.
+      * CHKPOINT 第一次也不存在，跟其他索引檔一樣先建檔
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CP-STATUS = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT.
+      * 每完成一回合就把這位玩家目前的輪數、項目跟累計總分存檔，
+      * 程式意外中斷後可以從這裡接關 (實際還原靠 RESTART-FROM-
+      * CHECKPOINT 呼叫 REPLAY-SCORE-HISTORY 逐輪重播分數)
+           MOVE WS-SC-PLAYER-ID(WS-PLAYER-INDEX) TO CP-PLAYER-ID
+           MOVE WS-ROUND                         TO CP-ROUND
+           MOVE WS-SC-GRAND-TOTAL(WS-PLAYER-INDEX) TO CP-RUNNING-TOTAL
+
+           REWRITE CP-RECORD
+           IF WS-CP-STATUS NOT = "00"
+               WRITE CP-RECORD
+           END-IF.
+
+       SEED-RANDOM.
+      * 拿目前系統時間當種子，讓每次執行 FUNCTION RANDOM 算出來
+      * 的序列都不一樣，不會每次開局都擲出同樣的骰子
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           COMPUTE WS-RANDOM-SEED =
+               FUNCTION NUMVAL(WS-CURRENT-DATE(8:8))
+           COMPUTE WS-RANDOM-DUMMY = FUNCTION RANDOM(WS-RANDOM-SEED).
+
+       ROLL-DICE.
+      * 電腦替玩家擲五顆骰子 (1-6)，擲完問要不要重擲，
+      * 重擲的話每顆骰子可以個別決定留或重擲
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
+               COMPUTE WS-DICE-VAL(I) = FUNCTION RANDOM * 6 + 1
+           END-PERFORM
+           MOVE WS-DICE-AREA TO WS-DICE
+           DISPLAY "Rolled: " WS-DICE
+
+           DISPLAY "Re-roll any dice? (Y/N): "
+           ACCEPT WS-REROLL-CHOICE
+           IF REROLL-REQUESTED
+               PERFORM REROLL-DICE
+           END-IF.
+
+       REROLL-DICE.
+      * 針對每一顆骰子個別問要留著還是重擲，重擲完組回 WS-DICE
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
+               DISPLAY "Keep die " I " (" WS-DICE-VAL(I)
+                       ")? (Y/N): "
+               ACCEPT WS-KEEP-CHOICE
+               IF NOT KEEP-REQUESTED
+                   COMPUTE WS-DICE-VAL(I) = FUNCTION RANDOM * 6 + 1
+               END-IF
+           END-PERFORM
+           MOVE WS-DICE-AREA TO WS-DICE
+           DISPLAY "Final roll: " WS-DICE.
 
        INITIALIZE-COUNT.
       * 每次計算前把統計表歸零
@@ -40,25 +676,195 @@
            END-PERFORM.
 
        PROCESS-DICE.
-      * 將 9(5) 拆解並填入統計表
+      * 將 9(5) 拆解並填入統計表，同時累計五顆骰子的點數總和。
+      * 每一位數字都先檢查是否落在 1-6 之間，不合法的骰子不可以
+      * 拿去當 WS-COUNT 的下標，以免造成 subscript 超出範圍
            MOVE WS-DICE TO WS-DICE-AREA
+           MOVE 0 TO WS-DICE-SUM
+           MOVE "Y" TO WS-DICE-VALID
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
-               ADD 1 TO WS-COUNT(WS-DICE-VAL(I))
+               IF WS-DICE-VAL(I) < 1 OR WS-DICE-VAL(I) > 6
+                   DISPLAY "Invalid die face at position " I
+                           ": " WS-DICE-VAL(I)
+                   MOVE "N" TO WS-DICE-VALID
+               ELSE
+                   ADD 1 TO WS-COUNT(WS-DICE-VAL(I))
+                   ADD WS-DICE-VAL(I) TO WS-DICE-SUM
+               END-IF
            END-PERFORM.
 
        CALCULATE-SCORE.
+      * 依玩家宣告的項目，用 PROCESS-DICE 已經算好的點數統計表
+      * (WS-COUNT) 與點數總和 (WS-DICE-SUM) 算出該項目的分數
            EVALUATE WS-CATEGORY
                WHEN "ones"
                   COMPUTE WS-RESULT = WS-COUNT(1) * 1
+               WHEN "twos"
+                  COMPUTE WS-RESULT = WS-COUNT(2) * 2
+               WHEN "threes"
+                  COMPUTE WS-RESULT = WS-COUNT(3) * 3
+               WHEN "fours"
+                  COMPUTE WS-RESULT = WS-COUNT(4) * 4
+               WHEN "fives"
+                  COMPUTE WS-RESULT = WS-COUNT(5) * 5
+               WHEN "sixes"
+                  COMPUTE WS-RESULT = WS-COUNT(6) * 6
                WHEN "choice"
+                  MOVE WS-DICE-SUM TO WS-RESULT
+               WHEN "four-of-a-kind"
+      * 任何一個點數出現 4 次以上，得分為五顆骰子點數總和
+                  IF WS-COUNT(1) >= 4 OR WS-COUNT(2) >= 4 OR
+                     WS-COUNT(3) >= 4 OR WS-COUNT(4) >= 4 OR
+                     WS-COUNT(5) >= 4 OR WS-COUNT(6) >= 4
+                      MOVE WS-DICE-SUM TO WS-RESULT
+                  ELSE
+                      MOVE 0 TO WS-RESULT
+                  END-IF
+               WHEN "full-house"
+      * 3 個一樣 + 2 個一樣 (或 5 個同號) 才算葫蘆，
+      * 得分為五顆骰子點數總和
+                  IF (WS-COUNT(1) = 3 OR WS-COUNT(2) = 3 OR
+                      WS-COUNT(3) = 3 OR WS-COUNT(4) = 3 OR
+                      WS-COUNT(5) = 3 OR WS-COUNT(6) = 3) AND
+                     (WS-COUNT(1) = 2 OR WS-COUNT(2) = 2 OR
+                      WS-COUNT(3) = 2 OR WS-COUNT(4) = 2 OR
+                      WS-COUNT(5) = 2 OR WS-COUNT(6) = 2)
+                      MOVE WS-DICE-SUM TO WS-RESULT
+                  ELSE
+                      IF WS-COUNT(1) = 5 OR WS-COUNT(2) = 5 OR
+                         WS-COUNT(3) = 5 OR WS-COUNT(4) = 5 OR
+                         WS-COUNT(5) = 5 OR WS-COUNT(6) = 5
+                          MOVE WS-DICE-SUM TO WS-RESULT
+                      ELSE
+                          MOVE 0 TO WS-RESULT
+                      END-IF
+                  END-IF
+               WHEN "small-straight"
+      * 連續 4 個點數都出現 (1-2-3-4 / 2-3-4-5 / 3-4-5-6) 固定 15 分
+                  IF (WS-COUNT(1) > 0 AND WS-COUNT(2) > 0 AND
+                      WS-COUNT(3) > 0 AND WS-COUNT(4) > 0) OR
+                     (WS-COUNT(2) > 0 AND WS-COUNT(3) > 0 AND
+                      WS-COUNT(4) > 0 AND WS-COUNT(5) > 0) OR
+                     (WS-COUNT(3) > 0 AND WS-COUNT(4) > 0 AND
+                      WS-COUNT(5) > 0 AND WS-COUNT(6) > 0)
+                      MOVE 15 TO WS-RESULT
+                  ELSE
                       MOVE 0 TO WS-RESULT
-                          PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
-                              ADD WS-DICE-VAL(I) TO WS-RESULT
-                          END-PERFORM
-      * 這裡你可以試著挑戰寫寫看總和邏輯
-           END-EVALUATE.
-      *     DISPLAY "HELLO COBOL! YACHT GAME STARTING...".
-      *     STOP RUN.
+                  END-IF
+               WHEN "large-straight"
+      * 連續 5 個點數都出現 (1-2-3-4-5 / 2-3-4-5-6) 固定 30 分
+                  IF (WS-COUNT(1) > 0 AND WS-COUNT(2) > 0 AND
+                      WS-COUNT(3) > 0 AND WS-COUNT(4) > 0 AND
+                      WS-COUNT(5) > 0) OR
+                     (WS-COUNT(2) > 0 AND WS-COUNT(3) > 0 AND
+                      WS-COUNT(4) > 0 AND WS-COUNT(5) > 0 AND
+                      WS-COUNT(6) > 0)
+                      MOVE 30 TO WS-RESULT
+                  ELSE
+                      MOVE 0 TO WS-RESULT
+                  END-IF
+               WHEN "yacht"
+      * 五顆骰子同一點數固定 50 分
+                  IF WS-COUNT(1) = 5 OR WS-COUNT(2) = 5 OR
+                     WS-COUNT(3) = 5 OR WS-COUNT(4) = 5 OR
+                     WS-COUNT(5) = 5 OR WS-COUNT(6) = 5
+                      MOVE 50 TO WS-RESULT
+                  ELSE
+                      MOVE 0 TO WS-RESULT
+                  END-IF
+               WHEN OTHER
+                  MOVE 0 TO WS-RESULT
+           END-EVALUATE
+
+           PERFORM WRITE-SCORE-HISTORY
+           PERFORM WRITE-AUDIT-LOG.
+
+       WRITE-SCORE-HISTORY.
+      * 把這一輪的骰子、項目跟分數存進 SCORE-HISTORY，
+      * 鍵是玩家編號 + 輪數；記錄已經存在就 REWRITE 更新，
+      * 不存在 (REWRITE 失敗) 才 WRITE 新增一筆 - 跟
+      * UPDATE-PLAYER-MASTER、WRITE-CHECKPOINT 用同一套寫法
+           MOVE WS-PLAYER-ID TO SH-PLAYER-ID
+           MOVE WS-ROUND     TO SH-ROUND
+           MOVE WS-DICE      TO SH-DICE
+           MOVE WS-CATEGORY  TO SH-CATEGORY
+           MOVE WS-RESULT    TO SH-RESULT
+           REWRITE SH-RECORD
+           IF WS-SH-STATUS NOT = "00"
+               WRITE SH-RECORD
+           END-IF.
+
+       OPEN-AUDIT-LOG.
+      * AUDITLOG 是循序檔，用 EXTEND 接在既有內容後面；
+      * 第一次執行檔案還不存在就改用 OUTPUT 建檔
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AL-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+
+       WRITE-AUDIT-LOG.
+      * 每次計分都附上目前時間、操作員編號，寫進稽核紀錄檔，
+      * 跟 SCORE-HISTORY 分開保存，方便日後對帳
+           MOVE FUNCTION CURRENT-DATE TO AL-TIMESTAMP
+           MOVE WS-OPERATOR-ID        TO AL-OPERATOR-ID
+           MOVE WS-PLAYER-ID          TO AL-PLAYER-ID
+           MOVE WS-DICE                TO AL-DICE
+           MOVE WS-CATEGORY            TO AL-CATEGORY
+           MOVE WS-RESULT              TO AL-RESULT
+           WRITE AL-RECORD.
+
+       PRINT-LEADERBOARD.
+      * 賽後排行榜：先把計分卡依總分由高到低排好，再印成報表
+           PERFORM SORT-LEADERBOARD
+
+           OPEN OUTPUT REPORT-FILE
+           IF WS-RPT-STATUS NOT = "00"
+               DISPLAY "YACHTRPT report file could not be opened - "
+                       "status " WS-RPT-STATUS
+                       ", leaderboard not written."
+           ELSE
+               MOVE "=== YACHT GAME - FINAL LEADERBOARD ===" TO RPT-LINE
+               WRITE RPT-LINE
+
+               MOVE 0 TO WS-RPT-RANK
+               PERFORM VARYING WS-PLAYER-INDEX FROM 1 BY 1
+                       UNTIL WS-PLAYER-INDEX > WS-NUM-PLAYERS
+                   ADD 1 TO WS-RPT-RANK
+                   MOVE SPACES TO RPT-LINE
+                   STRING WS-RPT-RANK            DELIMITED BY SIZE
+                          ". "                   DELIMITED BY SIZE
+                          WS-SC-PLAYER-ID(WS-PLAYER-INDEX)
+                                                  DELIMITED BY SIZE
+                          " "                    DELIMITED BY SIZE
+                          WS-SC-PLAYER-NAME(WS-PLAYER-INDEX)
+                                                  DELIMITED BY SIZE
+                          " - "                  DELIMITED BY SIZE
+                          WS-SC-GRAND-TOTAL(WS-PLAYER-INDEX)
+                                                  DELIMITED BY SIZE
+                     INTO RPT-LINE
+                   WRITE RPT-LINE
+               END-PERFORM
+
+               CLOSE REPORT-FILE
+           END-IF.
+
+       SORT-LEADERBOARD.
+      * 計分卡筆數最多只有 8 位玩家，用氣泡排序依總分由高到低排列
+           PERFORM VARYING WS-RANK-I FROM 1 BY 1
+                   UNTIL WS-RANK-I >= WS-NUM-PLAYERS
+               PERFORM VARYING WS-RANK-J FROM 1 BY 1
+                       UNTIL WS-RANK-J > WS-NUM-PLAYERS - WS-RANK-I
+                   IF WS-SC-GRAND-TOTAL(WS-RANK-J) <
+                      WS-SC-GRAND-TOTAL(WS-RANK-J + 1)
+                       MOVE WS-PLAYER-CARD(WS-RANK-J)
+                           TO WS-RANK-HOLD-CARD
+                       MOVE WS-PLAYER-CARD(WS-RANK-J + 1)
+                           TO WS-PLAYER-CARD(WS-RANK-J)
+                       MOVE WS-RANK-HOLD-CARD
+                           TO WS-PLAYER-CARD(WS-RANK-J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
 
       *compile 檔案 cobc -x yacht.cbl
       *執行./yacht
